@@ -0,0 +1,93 @@
+      *> =================================================================
+      *> Copyright 2025 - Present, Carmen Alvarez
+      *>
+      *> This file is part of Advent of code - @caarmen.
+      *>
+      *> Advent of code - @caarmen is free software: you can redistribute
+      *> it and/or modify it under the terms of the GNU General Public
+      *> License as published by the Free Software Foundation, either
+      *> version 3 of the License, or (at your option) any later version.
+      *>
+      *> Advent of code - @caarmen is distributed in the hope that it will
+      *> be useful, but WITHOUT ANY WARRANTY; without even the implied
+      *> warranty of MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.
+      *> See the GNU General Public License for more details.
+      *>
+      *> You should have received a copy of the GNU General Public License
+      *> along with Advent of code - @caarmen. If not, see
+      *> <https://www.gnu.org/licenses/>.
+      *> =================================================================
+      *> Report line layouts for the DAY01 location-ID report.
+      *> Each 01-level below is MOVEd/WRITTEN FROM onto F-REPORT-RECORD.
+       01 RPT-HEADER-LINE.
+           05 RPT-HDR-LABEL           PIC X(24)
+               VALUE "DAY01 LOCATION REPORT - ".
+           05 RPT-HDR-FILE-NAME       PIC X(100).
+       01 RPT-RUN-DATE-LINE.
+           05 RPT-DATE-LABEL          PIC X(24)
+               VALUE "RUN DATE................".
+           05 RPT-DATE-VALUE          PIC X(10).
+       01 RPT-COUNT-LINE.
+           05 RPT-COUNT-LABEL         PIC X(24)
+               VALUE "RECORDS READ............".
+           05 RPT-COUNT-VALUE         PIC Z(05)9.
+       01 RPT-SUM-1-LINE.
+           05 RPT-SUM-1-LABEL         PIC X(24)
+               VALUE "TABLE 1 CONTROL SUM.....".
+           05 RPT-SUM-1-VALUE         PIC Z(17)9.
+       01 RPT-SUM-2-LINE.
+           05 RPT-SUM-2-LABEL         PIC X(24)
+               VALUE "TABLE 2 CONTROL SUM.....".
+           05 RPT-SUM-2-VALUE         PIC Z(17)9.
+       01 RPT-DIFFERENCE-LINE.
+           05 RPT-DIFF-LABEL          PIC X(24)
+               VALUE "TOTAL DIFFERENCE........".
+           05 RPT-DIFF-VALUE          PIC Z(17)9.
+       01 RPT-SIMILARITY-LINE.
+           05 RPT-SIM-LABEL           PIC X(24)
+               VALUE "TOTAL SIMILARITY........".
+           05 RPT-SIM-VALUE           PIC Z(17)9.
+       01 RPT-REJECT-LINE.
+           05 RPT-REJ-LABEL           PIC X(24)
+               VALUE "RECORDS REJECTED........".
+           05 RPT-REJ-VALUE           PIC Z(05)9.
+       01 RPT-MASTER-1-COUNT-LINE.
+           05 RPT-MST1-LABEL          PIC X(24)
+               VALUE "TABLE 1 DISTINCT IDS....".
+           05 RPT-MST1-VALUE          PIC Z(05)9.
+       01 RPT-MASTER-2-COUNT-LINE.
+           05 RPT-MST2-LABEL          PIC X(24)
+               VALUE "TABLE 2 DISTINCT IDS....".
+           05 RPT-MST2-VALUE          PIC Z(05)9.
+       01 RPT-TRAILER-LINE.
+           05 RPT-TRL-LABEL           PIC X(24)
+               VALUE "END OF REPORT FOR.......".
+           05 RPT-TRL-FILE-NAME       PIC X(100).
+
+      *> Outlier report line layouts, written to FD-FREQ.
+       01 FRQ-HEADER-LINE.
+           05 FRQ-HDR-LABEL           PIC X(24)
+               VALUE "OUTLIER THRESHOLD.......".
+           05 FRQ-HDR-VALUE           PIC Z(08)9.
+       01 FRQ-DETAIL-LINE.
+           05 FRQ-DET-LABEL           PIC X(24)
+               VALUE "LOCATION ID.............".
+           05 FRQ-DET-ID              PIC Z(08)9.
+           05 FRQ-DET-COUNT-LABEL     PIC X(14)
+               VALUE "  MATCHCOUNT =".
+           05 FRQ-DET-COUNT           PIC Z(08)9.
+
+      *> Audit log line layout, appended to FD-AUDIT.
+       01 AUD-DETAIL-LINE.
+           05 AUD-TIMESTAMP           PIC X(10).
+           05 FILLER                  PIC X(1) VALUE SPACE.
+           05 AUD-FILE-NAME           PIC X(100).
+           05 FILLER                  PIC X(1) VALUE SPACE.
+           05 AUD-COUNT-LABEL         PIC X(8) VALUE "COUNT = ".
+           05 AUD-COUNT               PIC Z(05)9.
+           05 FILLER                  PIC X(1) VALUE SPACE.
+           05 AUD-DIFF-LABEL          PIC X(7) VALUE "DIFF = ".
+           05 AUD-DIFFERENCE          PIC Z(17)9.
+           05 FILLER                  PIC X(1) VALUE SPACE.
+           05 AUD-SIM-LABEL           PIC X(6) VALUE "SIM = ".
+           05 AUD-SIMILARITY          PIC Z(17)9.
