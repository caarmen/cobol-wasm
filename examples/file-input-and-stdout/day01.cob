@@ -23,7 +23,29 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT FD-DATA ASSIGN TO LS-FILE-PATH
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LS-FD-DATA-STATUS.
+           SELECT FD-REPORT ASSIGN TO LS-REPORT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LS-FD-REPORT-STATUS.
+           SELECT FD-REJECT ASSIGN TO LS-REJECT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LS-FD-REJECT-STATUS.
+           SELECT FD-CONTROL ASSIGN TO LS-CONTROL-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LS-FD-CONTROL-STATUS.
+           SELECT FD-MASTER-1 ASSIGN TO LS-MASTER-1-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LS-FD-MASTER-1-STATUS.
+           SELECT FD-MASTER-2 ASSIGN TO LS-MASTER-2-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LS-FD-MASTER-2-STATUS.
+           SELECT FD-FREQ ASSIGN TO LS-FREQ-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LS-FD-FREQ-STATUS.
+           SELECT FD-AUDIT ASSIGN TO LS-AUDIT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LS-FD-AUDIT-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD FD-DATA.
@@ -37,73 +59,580 @@
 
        01  F-DATA-RECORD             PIC X(100).
 
+       FD FD-REPORT.
+       01  F-REPORT-RECORD           PIC X(132).
+
+       FD FD-REJECT.
+       01  F-REJECT-RECORD           PIC X(160).
+
+      *> Control file: one input path, and an optional comma-separated
+      *> expected control count, per line. Example:
+      *>   /data/day01-01.txt,150
+      *>   /data/day01-02.txt
+       FD FD-CONTROL.
+       01  F-CONTROL-RECORD          PIC X(200).
+
+      *> Sorted, de-duplicated ID lists, one per input table, so later
+      *> runs (or other programs) can reuse the distinct ID sets without
+      *> re-deriving them from the raw input.
+       FD FD-MASTER-1.
+       01  F-MASTER-1-RECORD         PIC Z(17)9.
+
+       FD FD-MASTER-2.
+       01  F-MASTER-2-RECORD         PIC Z(17)9.
+
+      *> Outlier report: lists any table-1 ID whose Part 2 match count
+      *> (how many times it appears in table 2) exceeds LS-OUTLIER-THRESHOLD.
+       FD FD-FREQ.
+       01  F-FREQ-RECORD             PIC X(132).
+
+      *> Standing audit log: one line appended per file processed, across
+      *> every run of the program, so a run never overwrites its history.
+       FD FD-AUDIT.
+       01  F-AUDIT-RECORD            PIC X(200).
+
        WORKING-STORAGE SECTION.
        01 C-DELIMITER                CONSTANT "   ".
-       01 C-MAX-FILE-LENGTH          CONSTANT 1000.
+       01 C-MAX-FILE-LENGTH          CONSTANT 100000.
+       01 C-BATCH-INDICATOR          CONSTANT "@".
+       01 C-DEFAULT-THRESHOLD        CONSTANT 10.
+
+      *> Report line layouts, written to FD-REPORT.
+       COPY "DAY01RPT.CPY".
 
        LOCAL-STORAGE SECTION.
        01 LS-FILE-PATH               PIC X(100).
-       01 LS-FILE-LENGTH             PIC 9(4) VALUE 0.
+       01 LS-REPORT-PATH             PIC X(100).
+       01 LS-REJECT-PATH             PIC X(100).
+       01 LS-CURRENT-DATE            PIC X(21).
+       01 LS-FILE-LENGTH             PIC 9(6) VALUE 0.
+       01 LS-PRECOUNT                PIC 9(9) VALUE 0.
+       01 LS-FD-DATA-STATUS          PIC X(2).
+       01 LS-FD-REPORT-STATUS        PIC X(2).
+       01 LS-FD-REJECT-STATUS        PIC X(2).
+
+       01 LS-ITEM-1-TEXT             PIC X(10).
+       01 LS-ITEM-2-TEXT             PIC X(10).
+       01 LS-UNSTRING-TALLY          PIC 9(2) COMP.
+       01 LS-REJECT-REASON           PIC X(40).
+       01 LS-REJECT-COUNT            PIC 9(6) VALUE 0.
+       01 LS-SANITIZED-RECORD        PIC X(100).
+       01 LS-SANITIZE-INDEX          PIC 9(3) COMP.
+       01 LS-SANITIZE-BYTE           PIC X(1).
+
+       01 LS-ARG-INDEX               PIC 9(2) COMP VALUE 1.
+       01 LS-ARG-VALUE               PIC X(100).
+       01 LS-EXPECTED-COUNT-TEXT     PIC X(10) VALUE SPACES.
+       01 LS-EXPECTED-COUNT          PIC 9(6) VALUE 0.
 
-       01 LS-TABLE-INDEX             PIC 9(4) VALUE 1.
+       01 LS-MASTER-1-PATH           PIC X(100).
+       01 LS-MASTER-2-PATH           PIC X(100).
+       01 LS-FD-MASTER-1-STATUS      PIC X(2).
+       01 LS-FD-MASTER-2-STATUS      PIC X(2).
+       01 LS-MASTER-1-COUNT          PIC 9(6) VALUE 0.
+       01 LS-MASTER-2-COUNT          PIC 9(6) VALUE 0.
+
+       01 LS-FREQ-PATH               PIC X(100).
+       01 LS-FD-FREQ-STATUS          PIC X(2).
+       01 LS-THRESHOLD-TEXT          PIC X(10) VALUE SPACES.
+       01 LS-OUTLIER-THRESHOLD       PIC 9(9) COMP
+           VALUE C-DEFAULT-THRESHOLD.
+       01 LS-MATCH-COUNT             PIC 9(9) COMP VALUE 0.
+
+       01 LS-AUDIT-PATH              PIC X(100) VALUE "DAY01AUDIT.LOG".
+       01 LS-FD-AUDIT-STATUS         PIC X(2).
+
+       01 LS-CONTROL-PATH            PIC X(100).
+       01 LS-CONTROL-RECORD          PIC X(200).
+       01 LS-FD-CONTROL-STATUS       PIC X(2).
+       01 LS-BATCH-MODE              PIC X(1) VALUE "N".
+           88 LS-IS-BATCH-MODE                VALUE "Y".
+       01 LS-NO-MORE-FILES           PIC X(1) VALUE "N".
+           88 LS-ARE-NO-MORE-FILES             VALUE "Y".
+       01 LS-SINGLE-FILE-DONE        PIC X(1) VALUE "N".
+           88 LS-SINGLE-FILE-IS-DONE           VALUE "Y".
+       01 LS-LOAD-TRUNCATED          PIC X(1) VALUE "N".
+           88 LS-LOAD-WAS-TRUNCATED            VALUE "Y".
+
+       01 LS-CONTROL-SUM-1           PIC 9(18) VALUE 0.
+       01 LS-CONTROL-SUM-2           PIC 9(18) VALUE 0.
+
+       01 LS-TABLE-INDEX             PIC 9(6) VALUE 1.
        01 LS-DATA-TABLE-1 OCCURS 1 TO C-MAX-FILE-LENGTH TIMES
            DEPENDING ON LS-FILE-LENGTH.
-           05 LS-DATA-ITEM-1         PIC 9(5) COMP.
+           05 LS-DATA-ITEM-1         PIC 9(9) COMP.
        01 LS-DATA-TABLE-2 OCCURS 1 TO C-MAX-FILE-LENGTH TIMES
            DEPENDING ON LS-FILE-LENGTH
            INDEXED BY LS-SEARCH-INDEX.
-           05 LS-DATA-ITEM-2         PIC 9(5) COMP.
+           05 LS-DATA-ITEM-2         PIC 9(9) COMP.
 
-       01 LS-DIFFERENCE              PIC 9(10) VALUE 0.
-       01 LS-SIMILARITY              PIC 9(10) VALUE 0.
+       01 LS-DIFFERENCE              PIC 9(18) VALUE 0.
+       01 LS-SIMILARITY              PIC 9(18) VALUE 0.
        PROCEDURE DIVISION.
 
-      *> Read the file path from the command line arguments.
-       ACCEPT LS-FILE-PATH FROM COMMAND-LINE
-
-      *> Open the file and read the data into the tables.
-       OPEN INPUT FD-DATA
+      *> Read the file path, and an optional expected control count, from
+      *> the command line arguments. If the path starts with "@", the
+      *> rest of it names a batch control file listing one input path
+      *> (and optional expected count) per line - see FD-CONTROL.
        PERFORM UNTIL EXIT
-           READ FD-DATA INTO F-DATA-RECORD
-               AT END
+           DISPLAY LS-ARG-INDEX UPON ARGUMENT-NUMBER
+           ACCEPT LS-ARG-VALUE FROM ARGUMENT-VALUE
+               ON EXCEPTION
                    EXIT PERFORM
-               NOT AT END
-                   UNSTRING F-DATA-RECORD
-                       DELIMITED BY C-DELIMITER
-                       INTO LS-DATA-ITEM-1(LS-TABLE-INDEX)
-                            LS-DATA-ITEM-2(LS-TABLE-INDEX)
-                   END-UNSTRING
-                   COMPUTE LS-TABLE-INDEX = LS-TABLE-INDEX + 1
-           END-READ
+           END-ACCEPT
+           EVALUATE LS-ARG-INDEX
+               WHEN 1
+                   MOVE LS-ARG-VALUE TO LS-FILE-PATH
+               WHEN 2
+                   MOVE LS-ARG-VALUE TO LS-EXPECTED-COUNT-TEXT
+               WHEN 3
+                   MOVE LS-ARG-VALUE TO LS-THRESHOLD-TEXT
+           END-EVALUATE
+           COMPUTE LS-ARG-INDEX = LS-ARG-INDEX + 1
        END-PERFORM
-       CLOSE FD-DATA
 
-       COMPUTE LS-FILE-LENGTH = LS-TABLE-INDEX - 1
+       IF LS-THRESHOLD-TEXT NOT = SPACES
+           IF FUNCTION TRIM(LS-THRESHOLD-TEXT) IS NUMERIC
+               MOVE LS-THRESHOLD-TEXT TO LS-OUTLIER-THRESHOLD
+           END-IF
+       END-IF
+
+      *> Open the standing audit log once for the whole run; every file
+      *> processed below appends one line to it, batch mode or not. The
+      *> first run on a given system has no log file yet to extend.
+       OPEN EXTEND FD-AUDIT
+       IF LS-FD-AUDIT-STATUS NOT = "00"
+           OPEN OUTPUT FD-AUDIT
+           IF LS-FD-AUDIT-STATUS NOT = "00"
+               DISPLAY "ERROR: UNABLE TO OPEN "
+                   FUNCTION TRIM(LS-AUDIT-PATH)
+                   " - FILE STATUS " LS-FD-AUDIT-STATUS
+               MOVE 16 TO RETURN-CODE
+           END-IF
+       END-IF
+
+       IF LS-FILE-PATH(1:1) = C-BATCH-INDICATOR
+           SET LS-IS-BATCH-MODE TO TRUE
+           MOVE LS-FILE-PATH(2:99) TO LS-CONTROL-PATH
+           OPEN INPUT FD-CONTROL
+           IF LS-FD-CONTROL-STATUS NOT = "00"
+               DISPLAY "ERROR: UNABLE TO OPEN CONTROL FILE "
+                   FUNCTION TRIM(LS-CONTROL-PATH)
+                   " - FILE STATUS " LS-FD-CONTROL-STATUS
+               MOVE 16 TO RETURN-CODE
+               SET LS-ARE-NO-MORE-FILES TO TRUE
+           END-IF
+       END-IF
+
+      *> Process one input file per pass: the one named on the command
+      *> line, or - in batch mode - each one listed in the control file.
+        PERFORM UNTIL LS-ARE-NO-MORE-FILES
+            IF LS-IS-BATCH-MODE
+                READ FD-CONTROL INTO LS-CONTROL-RECORD
+                    AT END
+                        SET LS-ARE-NO-MORE-FILES TO TRUE
+                END-READ
+                IF NOT LS-ARE-NO-MORE-FILES
+                    MOVE SPACES TO LS-FILE-PATH
+                    MOVE SPACES TO LS-EXPECTED-COUNT-TEXT
+                    UNSTRING LS-CONTROL-RECORD DELIMITED BY ","
+                        INTO LS-FILE-PATH LS-EXPECTED-COUNT-TEXT
+                END-IF
+            ELSE
+                IF LS-SINGLE-FILE-IS-DONE
+                    SET LS-ARE-NO-MORE-FILES TO TRUE
+                ELSE
+                    SET LS-SINGLE-FILE-IS-DONE TO TRUE
+                END-IF
+            END-IF
+            IF NOT LS-ARE-NO-MORE-FILES
+
+      *> Reset the per-file accumulators for this pass.
+                MOVE 1 TO LS-TABLE-INDEX
+                MOVE 0 TO LS-FILE-LENGTH
+                MOVE 0 TO LS-PRECOUNT
+                MOVE "N" TO LS-LOAD-TRUNCATED
+                MOVE 0 TO LS-REJECT-COUNT
+                MOVE 0 TO LS-CONTROL-SUM-1
+                MOVE 0 TO LS-CONTROL-SUM-2
+                MOVE 0 TO LS-DIFFERENCE
+                MOVE 0 TO LS-SIMILARITY
+                MOVE 0 TO LS-EXPECTED-COUNT
+                MOVE 0 TO LS-MASTER-1-COUNT
+                MOVE 0 TO LS-MASTER-2-COUNT
+                IF FUNCTION TRIM(LS-EXPECTED-COUNT-TEXT) IS NUMERIC
+                    MOVE LS-EXPECTED-COUNT-TEXT TO LS-EXPECTED-COUNT
+                END-IF
+
+      *> Derive the report and reject file paths from the input path.
+      *> Clear each target first: STRING does not blank the receiving
+      *> field, so a path derived from a shorter input name would
+      *> otherwise leave trailing characters from the previous file's
+      *> (longer) path in a batch run.
+                MOVE SPACES TO LS-REPORT-PATH
+                MOVE SPACES TO LS-REJECT-PATH
+                MOVE SPACES TO LS-MASTER-1-PATH
+                MOVE SPACES TO LS-MASTER-2-PATH
+                MOVE SPACES TO LS-FREQ-PATH
+                STRING FUNCTION TRIM(LS-FILE-PATH) ".RPT"
+                    DELIMITED BY SIZE INTO LS-REPORT-PATH
+                STRING FUNCTION TRIM(LS-FILE-PATH) ".REJ"
+                    DELIMITED BY SIZE INTO LS-REJECT-PATH
+                STRING FUNCTION TRIM(LS-FILE-PATH) ".MST1"
+                    DELIMITED BY SIZE INTO LS-MASTER-1-PATH
+                STRING FUNCTION TRIM(LS-FILE-PATH) ".MST2"
+                    DELIMITED BY SIZE INTO LS-MASTER-2-PATH
+                STRING FUNCTION TRIM(LS-FILE-PATH) ".FRQ"
+                    DELIMITED BY SIZE INTO LS-FREQ-PATH
+
+      *> Open the file, failing the run with a non-zero RETURN-CODE
+      *> instead of quietly proceeding if the path is missing or
+      *> unreadable.
+                OPEN INPUT FD-DATA
+                IF LS-FD-DATA-STATUS NOT = "00"
+                    DISPLAY "ERROR: UNABLE TO OPEN "
+                        FUNCTION TRIM(LS-FILE-PATH)
+                        " - FILE STATUS " LS-FD-DATA-STATUS
+                    MOVE 16 TO RETURN-CODE
+                ELSE
+
+      *> Count the records up front, so the table can be sized to
+      *> fit the whole file instead of silently truncating at
+      *> C-MAX-FILE-LENGTH.
+                    PERFORM UNTIL EXIT
+                        READ FD-DATA INTO F-DATA-RECORD
+                            AT END
+                                EXIT PERFORM
+                            NOT AT END
+                                COMPUTE LS-PRECOUNT = LS-PRECOUNT + 1
+                        END-READ
+                    END-PERFORM
+                    CLOSE FD-DATA
+
+      *> Open the file and read the data into the tables. Lines
+      *> that do not unstring into exactly two numeric items are
+      *> rejected, with a reason, instead of being folded into the
+      *> tables.
+                    OPEN INPUT FD-DATA
+                    IF LS-FD-DATA-STATUS NOT = "00"
+                        DISPLAY "ERROR: UNABLE TO REOPEN "
+                            FUNCTION TRIM(LS-FILE-PATH)
+                            " - FILE STATUS " LS-FD-DATA-STATUS
+                        MOVE 16 TO RETURN-CODE
+                    ELSE
+                        OPEN OUTPUT FD-REJECT
+                        IF LS-FD-REJECT-STATUS NOT = "00"
+                            DISPLAY "ERROR: UNABLE TO OPEN "
+                                FUNCTION TRIM(LS-REJECT-PATH)
+                                " - FILE STATUS " LS-FD-REJECT-STATUS
+                            MOVE 16 TO RETURN-CODE
+                        END-IF
+                        PERFORM UNTIL EXIT
+                            IF LS-TABLE-INDEX > C-MAX-FILE-LENGTH
+                                SET LS-LOAD-WAS-TRUNCATED TO TRUE
+                                EXIT PERFORM
+                            END-IF
+                            READ FD-DATA INTO F-DATA-RECORD
+                                AT END
+                                    EXIT PERFORM
+                                NOT AT END
+                                    PERFORM VALIDATE-AND-STORE-RECORD
+                            END-READ
+                        END-PERFORM
+                        CLOSE FD-DATA
+                        CLOSE FD-REJECT
+                    END-IF
+
+                    IF LS-LOAD-WAS-TRUNCATED
+                        DISPLAY "WARNING: " FUNCTION TRIM(LS-FILE-PATH)
+                            " HAD " LS-PRECOUNT
+                            " RAW INPUT LINES, ONLY THE FIRST "
+                            C-MAX-FILE-LENGTH " VALID RECORDS"
+                            " WERE PROCESSED"
+                    END-IF
+
+                    COMPUTE LS-FILE-LENGTH = LS-TABLE-INDEX - 1
+
+                    IF LS-FILE-LENGTH = 0
+                        DISPLAY "ERROR: NO VALID DATA RECORDS FOUND IN "
+                            FUNCTION TRIM(LS-FILE-PATH)
+                        MOVE 8 TO RETURN-CODE
+                    ELSE
+
+      *> Control-total step: add up both tables, as loaded, before
+      *> they are sorted, so a lost or doubled row shows up here
+      *> instead of only being visible as an implausible difference
+      *> or similarity later. If an expected count was given on the
+      *> command line, check it too.
+                        PERFORM VARYING LS-TABLE-INDEX FROM 1 BY 1
+                        UNTIL LS-TABLE-INDEX > LS-FILE-LENGTH
+                            COMPUTE LS-CONTROL-SUM-1 =
+                                LS-CONTROL-SUM-1
+                                + LS-DATA-ITEM-1(LS-TABLE-INDEX)
+                            COMPUTE LS-CONTROL-SUM-2 =
+                                LS-CONTROL-SUM-2
+                                + LS-DATA-ITEM-2(LS-TABLE-INDEX)
+                        END-PERFORM
+
+                        IF LS-EXPECTED-COUNT > 0
+                            AND LS-EXPECTED-COUNT NOT = LS-FILE-LENGTH
+                            DISPLAY "WARNING: EXPECTED "
+                                LS-EXPECTED-COUNT " RECORDS BUT READ "
+                                LS-FILE-LENGTH
+                        END-IF
 
       *> Sort the tables.
-       SORT LS-DATA-TABLE-1 ON ASCENDING KEY LS-DATA-ITEM-1
-       SORT LS-DATA-TABLE-2 ON ASCENDING KEY LS-DATA-ITEM-2
-
-       PERFORM VARYING LS-TABLE-INDEX FROM 1 BY 1
-           UNTIL LS-TABLE-INDEX > LS-FILE-LENGTH
-      *> Part 1: Calculate the absolute difference for each pair of
-      *> items from the two tables, and display the sum.
-               COMPUTE LS-DIFFERENCE = LS-DIFFERENCE +
-                   FUNCTION ABS(
-                       LS-DATA-ITEM-1(LS-TABLE-INDEX) -
-                       LS-DATA-ITEM-2(LS-TABLE-INDEX)
-                   )
-      *> Part 2: Calculate the number of times the item from the first
-      *> table appears in the second table.
-      *> The sum of these calculations is the similarity.
-               PERFORM VARYING LS-SEARCH-INDEX FROM 1 BY 1
-                   UNTIL LS-SEARCH-INDEX > LS-FILE-LENGTH
-                       IF LS-DATA-ITEM-1(LS-TABLE-INDEX) =
-                           LS-DATA-ITEM-2(LS-SEARCH-INDEX)
-                           COMPUTE LS-SIMILARITY = LS-SIMILARITY
-                               + LS-DATA-ITEM-1(LS-TABLE-INDEX)
-               END-PERFORM
-       END-PERFORM
-       DISPLAY LS-DIFFERENCE
-       DISPLAY LS-SIMILARITY
+                        SORT LS-DATA-TABLE-1
+                            ON ASCENDING KEY LS-DATA-ITEM-1
+                        SORT LS-DATA-TABLE-2
+                            ON ASCENDING KEY LS-DATA-ITEM-2
+
+                        OPEN OUTPUT FD-MASTER-1
+                        IF LS-FD-MASTER-1-STATUS NOT = "00"
+                            DISPLAY "ERROR: UNABLE TO OPEN "
+                                FUNCTION TRIM(LS-MASTER-1-PATH)
+                                " - FILE STATUS " LS-FD-MASTER-1-STATUS
+                            MOVE 16 TO RETURN-CODE
+                        END-IF
+                        OPEN OUTPUT FD-MASTER-2
+                        IF LS-FD-MASTER-2-STATUS NOT = "00"
+                            DISPLAY "ERROR: UNABLE TO OPEN "
+                                FUNCTION TRIM(LS-MASTER-2-PATH)
+                                " - FILE STATUS " LS-FD-MASTER-2-STATUS
+                            MOVE 16 TO RETURN-CODE
+                        END-IF
+                        OPEN OUTPUT FD-FREQ
+                        IF LS-FD-FREQ-STATUS NOT = "00"
+                            DISPLAY "ERROR: UNABLE TO OPEN "
+                                FUNCTION TRIM(LS-FREQ-PATH)
+                                " - FILE STATUS " LS-FD-FREQ-STATUS
+                            MOVE 16 TO RETURN-CODE
+                        END-IF
+                        MOVE LS-OUTLIER-THRESHOLD TO FRQ-HDR-VALUE
+                        WRITE F-FREQ-RECORD FROM FRQ-HEADER-LINE
+                        PERFORM VARYING LS-TABLE-INDEX FROM 1 BY 1
+                        UNTIL LS-TABLE-INDEX > LS-FILE-LENGTH
+      *> Part 1: Calculate the absolute difference for each pair
+      *> of items from the two tables, and display the sum.
+                            COMPUTE LS-DIFFERENCE = LS-DIFFERENCE +
+                                FUNCTION ABS(
+                                    LS-DATA-ITEM-1(LS-TABLE-INDEX) -
+                                    LS-DATA-ITEM-2(LS-TABLE-INDEX)
+                                )
+      *> Part 2: Calculate the number of times the item from the
+      *> first table appears in the second table.
+      *> The sum of these calculations is the similarity. The
+      *> per-ID match count is also kept, to drive the outlier
+      *> report below.
+                            MOVE 0 TO LS-MATCH-COUNT
+                            PERFORM VARYING LS-SEARCH-INDEX FROM 1 BY 1
+                            UNTIL LS-SEARCH-INDEX > LS-FILE-LENGTH
+                                IF LS-DATA-ITEM-1(LS-TABLE-INDEX) =
+                                    LS-DATA-ITEM-2(LS-SEARCH-INDEX)
+                                COMPUTE LS-MATCH-COUNT =
+                                    LS-MATCH-COUNT + 1
+                            END-PERFORM
+                            COMPUTE LS-SIMILARITY = LS-SIMILARITY +
+                                LS-DATA-ITEM-1(LS-TABLE-INDEX)
+                                * LS-MATCH-COUNT
+
+      *> Flag an ID as an outlier, once, the first time it is seen
+      *> in the sorted table, if its match count exceeds the
+      *> threshold.
+                            IF (LS-TABLE-INDEX = 1
+                                OR LS-DATA-ITEM-1(LS-TABLE-INDEX) NOT =
+                                    LS-DATA-ITEM-1(LS-TABLE-INDEX - 1))
+                                AND LS-MATCH-COUNT >
+                                    LS-OUTLIER-THRESHOLD
+                                MOVE LS-DATA-ITEM-1(LS-TABLE-INDEX)
+                                    TO FRQ-DET-ID
+                                MOVE LS-MATCH-COUNT TO FRQ-DET-COUNT
+                                WRITE F-FREQ-RECORD FROM FRQ-DETAIL-LINE
+                            END-IF
+
+      *> Write each distinct ID once to the master files, and
+      *> count it. The tables are sorted, so a duplicate always
+      *> sits next to the value it repeats.
+                            IF LS-TABLE-INDEX = 1
+                                OR LS-DATA-ITEM-1(LS-TABLE-INDEX) NOT =
+                                    LS-DATA-ITEM-1(LS-TABLE-INDEX - 1)
+                                MOVE LS-DATA-ITEM-1(LS-TABLE-INDEX)
+                                    TO F-MASTER-1-RECORD
+                                WRITE F-MASTER-1-RECORD
+                                COMPUTE LS-MASTER-1-COUNT =
+                                    LS-MASTER-1-COUNT + 1
+                            END-IF
+                            IF LS-TABLE-INDEX = 1
+                                OR LS-DATA-ITEM-2(LS-TABLE-INDEX) NOT =
+                                    LS-DATA-ITEM-2(LS-TABLE-INDEX - 1)
+                                MOVE LS-DATA-ITEM-2(LS-TABLE-INDEX)
+                                    TO F-MASTER-2-RECORD
+                                WRITE F-MASTER-2-RECORD
+                                COMPUTE LS-MASTER-2-COUNT =
+                                    LS-MASTER-2-COUNT + 1
+                            END-IF
+                        END-PERFORM
+                        IF LS-FD-MASTER-1-STATUS NOT = "00"
+                            DISPLAY "WARNING: UNABLE TO WRITE "
+                                FUNCTION TRIM(LS-MASTER-1-PATH)
+                                " - FILE STATUS " LS-FD-MASTER-1-STATUS
+                            MOVE 16 TO RETURN-CODE
+                        END-IF
+                        IF LS-FD-MASTER-2-STATUS NOT = "00"
+                            DISPLAY "WARNING: UNABLE TO WRITE "
+                                FUNCTION TRIM(LS-MASTER-2-PATH)
+                                " - FILE STATUS " LS-FD-MASTER-2-STATUS
+                            MOVE 16 TO RETURN-CODE
+                        END-IF
+                        IF LS-FD-FREQ-STATUS NOT = "00"
+                            DISPLAY "WARNING: UNABLE TO WRITE "
+                                FUNCTION TRIM(LS-FREQ-PATH)
+                                " - FILE STATUS " LS-FD-FREQ-STATUS
+                            MOVE 16 TO RETURN-CODE
+                        END-IF
+                        CLOSE FD-MASTER-1
+                        CLOSE FD-MASTER-2
+                        CLOSE FD-FREQ
+
+      *> Write the report: a header naming the input file and run
+      *> date, the labelled result lines, and a trailer.
+                        MOVE FUNCTION CURRENT-DATE TO LS-CURRENT-DATE
+                        OPEN OUTPUT FD-REPORT
+                        IF LS-FD-REPORT-STATUS NOT = "00"
+                            DISPLAY "ERROR: UNABLE TO OPEN "
+                                FUNCTION TRIM(LS-REPORT-PATH)
+                                " - FILE STATUS " LS-FD-REPORT-STATUS
+                            MOVE 16 TO RETURN-CODE
+                        END-IF
+                        MOVE LS-FILE-PATH TO RPT-HDR-FILE-NAME
+                        WRITE F-REPORT-RECORD FROM RPT-HEADER-LINE
+                        STRING LS-CURRENT-DATE(1:4) "-"
+                            LS-CURRENT-DATE(5:2) "-"
+                            LS-CURRENT-DATE(7:2)
+                            DELIMITED BY SIZE
+                            INTO RPT-DATE-VALUE
+                        WRITE F-REPORT-RECORD FROM RPT-RUN-DATE-LINE
+                        MOVE LS-FILE-LENGTH TO RPT-COUNT-VALUE
+                        WRITE F-REPORT-RECORD FROM RPT-COUNT-LINE
+                        MOVE LS-CONTROL-SUM-1 TO RPT-SUM-1-VALUE
+                        WRITE F-REPORT-RECORD FROM RPT-SUM-1-LINE
+                        MOVE LS-CONTROL-SUM-2 TO RPT-SUM-2-VALUE
+                        WRITE F-REPORT-RECORD FROM RPT-SUM-2-LINE
+                        MOVE LS-DIFFERENCE TO RPT-DIFF-VALUE
+                        WRITE F-REPORT-RECORD FROM RPT-DIFFERENCE-LINE
+                        MOVE LS-SIMILARITY TO RPT-SIM-VALUE
+                        WRITE F-REPORT-RECORD FROM RPT-SIMILARITY-LINE
+                        MOVE LS-REJECT-COUNT TO RPT-REJ-VALUE
+                        WRITE F-REPORT-RECORD FROM RPT-REJECT-LINE
+                        MOVE LS-MASTER-1-COUNT TO RPT-MST1-VALUE
+                        WRITE F-REPORT-RECORD
+                            FROM RPT-MASTER-1-COUNT-LINE
+                        MOVE LS-MASTER-2-COUNT TO RPT-MST2-VALUE
+                        WRITE F-REPORT-RECORD
+                            FROM RPT-MASTER-2-COUNT-LINE
+                        MOVE LS-FILE-PATH TO RPT-TRL-FILE-NAME
+                        WRITE F-REPORT-RECORD FROM RPT-TRAILER-LINE
+                        IF LS-FD-REPORT-STATUS NOT = "00"
+                            DISPLAY "WARNING: UNABLE TO WRITE "
+                                FUNCTION TRIM(LS-REPORT-PATH)
+                                " - FILE STATUS " LS-FD-REPORT-STATUS
+                            MOVE 16 TO RETURN-CODE
+                        END-IF
+                        CLOSE FD-REPORT
+
+      *> Append this file's result to the standing audit log.
+                        STRING LS-CURRENT-DATE(1:4) "-"
+                            LS-CURRENT-DATE(5:2) "-"
+                            LS-CURRENT-DATE(7:2)
+                            DELIMITED BY SIZE
+                            INTO AUD-TIMESTAMP
+                        MOVE LS-FILE-PATH TO AUD-FILE-NAME
+                        MOVE LS-FILE-LENGTH TO AUD-COUNT
+                        MOVE LS-DIFFERENCE TO AUD-DIFFERENCE
+                        MOVE LS-SIMILARITY TO AUD-SIMILARITY
+                        WRITE F-AUDIT-RECORD FROM AUD-DETAIL-LINE
+                        IF LS-FD-AUDIT-STATUS NOT = "00"
+                            DISPLAY "WARNING: UNABLE TO WRITE AUDIT"
+                            " RECORD - FILE STATUS " LS-FD-AUDIT-STATUS
+                        END-IF
+                    END-IF
+            END-IF
+        END-IF
+        END-PERFORM
+
+        CLOSE FD-AUDIT
+
+        IF LS-IS-BATCH-MODE
+            CLOSE FD-CONTROL
+        END-IF
+
+        STOP RUN.
+
+      *> Validate one data record (UNSTRING into two numeric items),
+      *> then either reject it with a reason or store it in the
+      *> tables. Split out of the main load loop above: the nesting
+      *> here (validate, sanitize, write-or-store) runs too deep to
+      *> keep flush with the rest of this procedure division without
+      *> pushing lines past column 72.
+       VALIDATE-AND-STORE-RECORD.
+        MOVE 0 TO LS-UNSTRING-TALLY
+        MOVE SPACES TO LS-REJECT-REASON
+        UNSTRING FUNCTION TRIM(F-DATA-RECORD)
+            DELIMITED BY C-DELIMITER
+            INTO LS-ITEM-1-TEXT LS-ITEM-2-TEXT
+            TALLYING IN LS-UNSTRING-TALLY
+            ON OVERFLOW
+                MOVE "TOO MANY DELIMITED FIELDS"
+                    TO LS-REJECT-REASON
+        END-UNSTRING
+        IF LS-REJECT-REASON = SPACES
+            IF LS-UNSTRING-TALLY NOT = 2
+                MOVE "DOES NOT HAVE TWO DELIMITED FIELDS"
+                    TO LS-REJECT-REASON
+            ELSE
+                IF FUNCTION TRIM(LS-ITEM-1-TEXT) IS NUMERIC
+                    AND FUNCTION TRIM(LS-ITEM-2-TEXT) IS NUMERIC
+                    CONTINUE
+                ELSE
+                    MOVE "NON-NUMERIC LOCATION ID"
+                        TO LS-REJECT-REASON
+                END-IF
+            END-IF
+        END-IF
+        IF LS-REJECT-REASON NOT = SPACES
+            COMPUTE LS-REJECT-COUNT = LS-REJECT-COUNT + 1
+      *> Scrub non-printable bytes (tabs, control characters) out
+      *> of the raw record before it goes into the reject line, so
+      *> a malformed delimiter cannot produce an invalid line
+      *> sequential record.
+            MOVE F-DATA-RECORD TO LS-SANITIZED-RECORD
+            PERFORM VARYING LS-SANITIZE-INDEX FROM 1 BY 1
+                UNTIL LS-SANITIZE-INDEX > 100
+                    MOVE LS-SANITIZED-RECORD(LS-SANITIZE-INDEX:1)
+                        TO LS-SANITIZE-BYTE
+                    IF LS-SANITIZE-BYTE < SPACE
+                        OR LS-SANITIZE-BYTE > "~"
+                        MOVE SPACE
+                            TO LS-SANITIZED-RECORD(LS-SANITIZE-INDEX:1)
+                    END-IF
+            END-PERFORM
+            MOVE SPACES TO F-REJECT-RECORD
+            STRING FUNCTION TRIM(LS-SANITIZED-RECORD)
+                DELIMITED BY SIZE
+                " *** REJECTED - " DELIMITED BY SIZE
+                FUNCTION TRIM(LS-REJECT-REASON)
+                    DELIMITED BY SIZE
+                INTO F-REJECT-RECORD
+            WRITE F-REJECT-RECORD
+            IF LS-FD-REJECT-STATUS NOT = "00"
+                DISPLAY "WARNING: UNABLE TO WRITE REJECT"
+                    " RECORD - FILE STATUS " LS-FD-REJECT-STATUS
+            END-IF
+        ELSE
+            MOVE LS-ITEM-1-TEXT
+                TO LS-DATA-ITEM-1(LS-TABLE-INDEX)
+            MOVE LS-ITEM-2-TEXT
+                TO LS-DATA-ITEM-2(LS-TABLE-INDEX)
+            COMPUTE LS-TABLE-INDEX = LS-TABLE-INDEX + 1
+        END-IF
        .
